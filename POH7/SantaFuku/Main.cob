@@ -6,8 +6,21 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT SANTAFUKU-TRACE
+                     ASSIGN TO "SANTAFUKU-TRACE"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS Trace-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  SANTAFUKU-TRACE.
+              01 TRACE-RECORD PIC X(60).
        WORKING-STORAGE SECTION.
+              01 Trace-Status PIC XX.
+              01 Trace-Values.
+                     05 trace-val PIC Z(15).
+                     05 trace-min PIC Z(15).
               01 Variables.
                      05 str_val   PIC X(100).
                      05 char_val  PIC X.
@@ -31,8 +44,12 @@
                      05 n         BINARY-SHORT.
                      05 ans       BINARY-DOUBLE.
                      05 show      PIC Z(15).
+                     05 shipments BINARY-SHORT VALUE 0.
+                     05 batch-mode PIC X VALUE "N".
        PROCEDURE DIVISION.
        MainRoutine SECTION.
+       Start-Main.
+              OPEN OUTPUT SANTAFUKU-TRACE.
        000-Main.
               ACCEPT str_val.
               MOVE 1 TO i.
@@ -100,6 +117,16 @@
               END-PERFORM.
               ADD 1 TO xc.
               MOVE val TO xs(xc).
+              MOVE val TO trace-val.
+              MOVE xmin TO trace-min.
+              MOVE SPACE TO TRACE-RECORD.
+              STRING "XMIN CANDIDATE " DELIMITED BY SIZE
+                     TRIM(trace-val) DELIMITED BY SIZE
+                     " XMIN " DELIMITED BY SIZE
+                     TRIM(trace-min) DELIMITED BY SIZE
+                     INTO TRACE-RECORD
+              END-STRING.
+              WRITE TRACE-RECORD.
               GO TO 003-Check-Next.
        
        005-Calc-Ymin.
@@ -113,6 +140,16 @@
               END-PERFORM.
               ADD 1 TO yc.
               MOVE val TO ys(yc).
+              MOVE val TO trace-val.
+              MOVE ymin TO trace-min.
+              MOVE SPACE TO TRACE-RECORD.
+              STRING "YMIN CANDIDATE " DELIMITED BY SIZE
+                     TRIM(trace-val) DELIMITED BY SIZE
+                     " YMIN " DELIMITED BY SIZE
+                     TRIM(trace-min) DELIMITED BY SIZE
+                     INTO TRACE-RECORD
+              END-STRING.
+              WRITE TRACE-RECORD.
               GO TO 003-Check-Next.
        
        006-Answer.
@@ -121,5 +158,26 @@
               MULTIPLY z BY ans.
               MOVE ans TO show.
               DISPLAY TRIM(show).
-              
+              IF batch-mode = "Y" THEN
+                     SUBTRACT 1 FROM shipments
+                     IF shipments > 0 THEN
+                            MOVE 0 TO t
+                            MOVE 0 TO xc
+                            MOVE 0 TO yc
+                            GO TO 000-Main
+                     END-IF
+              END-IF.
+              CLOSE SANTAFUKU-TRACE.
+              STOP RUN.
+
+       ENTRY "ProcessShipmentQueue".
+              MOVE "Y" TO batch-mode.
+              OPEN OUTPUT SANTAFUKU-TRACE.
+              ACCEPT shipments.
+              IF shipments > 0 THEN
+                     GO TO 000-Main
+              END-IF.
+              CLOSE SANTAFUKU-TRACE.
+              STOP RUN.
+
        END PROGRAM Main.
