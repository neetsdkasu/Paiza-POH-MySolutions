@@ -6,8 +6,28 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT N-VALUES-IN
+                     ASSIGN TO "N-VALUES-IN"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS N-Values-In-Status.
+              SELECT CHECKPOINT-FILE
+                     ASSIGN TO "MIZUGI7-CHECKPOINT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS Checkpoint-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  N-VALUES-IN.
+              01 N-VALUES-IN-RECORD PIC X(18).
+       FD  CHECKPOINT-FILE.
+              01 CHECKPOINT-RECORD PIC 9(10).
        WORKING-STORAGE SECTION.
+              01 N-Values-In-Status PIC XX.
+              01 Checkpoint-Status PIC XX.
+              01 Batch-Values.
+                     05 Record-Number PIC 9(10) VALUE 0.
+                     05 Resume-From   PIC 9(10) VALUE 0.
               01 Variables.
                      05 n     BINARY-DOUBLE.
                      05 i     BINARY-DOUBLE.
@@ -15,10 +35,51 @@
                      05 c     BINARY-DOUBLE VALUE 0.
                      05 r     BINARY-DOUBLE VALUE 1.
                      05 z     PIC Z(9).
+                     05 zc    PIC Z(9).
+                     05 trailing-zeros BINARY-DOUBLE.
        PROCEDURE DIVISION.
        MainRoutine SECTION.
        000-Main.
               ACCEPT n.
+              PERFORM 010-Compute-Factorial-Mod.
+              MOVE r TO z.
+              DISPLAY TRIM(z).
+              MOVE trailing-zeros TO zc.
+              DISPLAY "TRAILING ZEROS: " TRIM(zc).
+              STOP RUN.
+       ENTRY "ProcessFactorialQueue".
+              PERFORM 020-Load-Checkpoint.
+              OPEN INPUT N-VALUES-IN.
+              MOVE 0 TO Record-Number.
+
+              PERFORM Resume-From TIMES
+                     READ N-VALUES-IN
+                            AT END
+                                GO TO 040-Show-Batch-Summary
+                     END-READ
+                     ADD 1 TO Record-Number
+              END-PERFORM.
+
+       030-Read-N.
+              READ N-VALUES-IN
+                     AT END
+                         GO TO 040-Show-Batch-Summary
+              END-READ.
+              MOVE NUMVAL(TRIM(N-VALUES-IN-RECORD)) TO n.
+              PERFORM 010-Compute-Factorial-Mod.
+              MOVE r TO z.
+              MOVE trailing-zeros TO zc.
+              DISPLAY TRIM(z) " (TRAILING ZEROS: " TRIM(zc) ")".
+              ADD 1 TO Record-Number.
+              PERFORM 050-Write-Checkpoint.
+              GO TO 030-Read-N.
+       040-Show-Batch-Summary.
+              CLOSE N-VALUES-IN.
+              DISPLAY "PROCESSED: " Record-Number.
+              STOP RUN.
+       010-Compute-Factorial-Mod.
+              MOVE 0 TO c.
+              MOVE 1 TO r.
               DIVIDE n BY 5 GIVING x.
               MOVE INTEGER(x) TO x.
               PERFORM WITH TEST BEFORE UNTIL x < 1
@@ -26,15 +87,17 @@
                     DIVIDE x BY 5 GIVING x
                     MOVE INTEGER(x) TO x
               END-PERFORM.
+              MOVE c TO trailing-zeros.
               PERFORM WITH TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
                      MOVE i TO x
                      PERFORM WITH TEST BEFORE UNTIL MOD(x, 5) <> 0
-                            DIVIDE x BY 5 GIVING x 
+                            DIVIDE x BY 5 GIVING x
                             MOVE INTEGER(x) TO x
                      END-PERFORM
                      IF c > 0 THEN
-                            PERFORM WITH TEST BEFORE UNTIL MOD(x, 2) <> 0
-                                   DIVIDE x BY 2 GIVING x 
+                            PERFORM WITH TEST BEFORE
+                            UNTIL MOD(x, 2) <> 0
+                                   DIVIDE x BY 2 GIVING x
                                    MOVE INTEGER(x) TO x
                                    SUBTRACT 1 FROM c
                                    IF c < 1 THEN EXIT PERFORM
@@ -43,6 +106,22 @@
                      MULTIPLY x BY r
                      MOVE MOD(r, 1000000000) TO r
               END-PERFORM.
-              MOVE r TO z.
-              DISPLAY TRIM(z).
+       020-Load-Checkpoint.
+              MOVE 0 TO Resume-From.
+              OPEN INPUT CHECKPOINT-FILE.
+              IF Checkpoint-Status = "00" THEN
+                     READ CHECKPOINT-FILE
+                            AT END
+                                CONTINUE
+                     END-READ
+                     IF Checkpoint-Status = "00" THEN
+                            MOVE CHECKPOINT-RECORD TO Resume-From
+                     END-IF
+                     CLOSE CHECKPOINT-FILE
+              END-IF.
+       050-Write-Checkpoint.
+              OPEN OUTPUT CHECKPOINT-FILE.
+              MOVE Record-Number TO CHECKPOINT-RECORD.
+              WRITE CHECKPOINT-RECORD.
+              CLOSE CHECKPOINT-FILE.
        END PROGRAM Main.
