@@ -24,15 +24,26 @@
                      05 mlen    BINARY-SHORT.
                      05 j2      BINARY-SHORT.
                      05 ii      BINARY-SHORT.
+                     05 match-count BINARY-SHORT VALUE 0.
 
        PROCEDURE DIVISION.
        MainRoutine SECTION.
        000-Main.
               ACCEPT n.
+              IF n > 200 THEN
+                     DISPLAY "ERROR: N EXCEEDS 200-ROW LIMIT"
+                     MOVE 1 TO RETURN-CODE
+                     STOP RUN
+              END-IF.
               PERFORM WITH TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
                     ACCEPT p(i)
               END-PERFORM.
               ACCEPT m.
+              IF m > 200 THEN
+                     DISPLAY "ERROR: M EXCEEDS 200-ROW LIMIT"
+                     MOVE 1 TO RETURN-CODE
+                     STOP RUN
+              END-IF.
               PERFORM WITH TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
                     ACCEPT q(i)
               END-PERFORM.
@@ -40,12 +51,14 @@
               MULTIPLY 2 BY mlen.
               SUBTRACT 1 FROM mlen.
               PERFORM WITH TEST AFTER VARYING i FROM 0 BY 1 UNTIL i = n - m
-                    PERFORM WITH TEST AFTER VARYING j FROM 0 BY 1 UNTIL j = n - m
+                    PERFORM WITH TEST AFTER VARYING j
+                            FROM 0 BY 1 UNTIL j = n - m
                           MOVE 0 TO f
                           MOVE j TO j2
                           MULTIPLY 2 BY j2
                           ADD 1 TO j2
-                          PERFORM WITH TEST AFTER VARYING k FROM 1 BY 1 UNTIL k = m
+                          PERFORM WITH TEST AFTER VARYING k
+                                  FROM 1 BY 1 UNTIL k = m
                                  MOVE i TO ii
                                  ADD k TO ii
                                  MOVE p(ii) TO t
@@ -58,8 +71,10 @@
                               MOVE i TO y
                               MOVE j TO x
                               DISPLAY TRIM(y) " " TRIM(x)
+                              ADD 1 TO match-count
                           END-IF
                     END-PERFORM
               END-PERFORM.
-              
+              DISPLAY "TOTAL MATCHES: " match-count.
+
        END PROGRAM Main.
