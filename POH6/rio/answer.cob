@@ -7,8 +7,20 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT TANK-STATE
+                     ASSIGN TO "TANK-STATE"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS Tank-State-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TANK-STATE.
+              01 TANK-STATE-RECORD.
+                     05 TSR-W PIC 9(4)V9(20).
+                     05 TSR-C PIC 9(4)V9(20).
        WORKING-STORAGE SECTION.
+              01 Tank-State-Status PIC XX.
               01 Answer-Values.
                      05 n          PIC 9(2).  *> 05 である必要はなく 02 n PIC 9(2). でもよいらしい
                      05 i          PIC 9(2).
@@ -16,16 +28,154 @@
                      05 c          PIC 9(4)V9(20) VALUE 0.0.
                      05 wc         PIC 9(4)V9(20).
                      05 ans        PIC 9(4)V9(20).
+                     05 ans-digits REDEFINES ans PIC X(24).
                      05 x1         PIC 9(4)V9(20).
                      05 x2         PIC 9(4)V9(20).
                      05 dsp        PIC Z(4).        *> Zは表示用,9での上位桁の0をスペースに置き換える
+                     05 min-spec   PIC 9(3) VALUE 0.
+                     05 max-spec   PIC 9(3) VALUE 100.
+                     05 spec-env   PIC X(10).
                      05 tas.
                             10 t   PIC 9(2). *> tが1桁と分かっているので文字数決め打ち分割
                             10 s   PIC 9(3). *> sは3桁までなので
+              01 Precision-Values.
+                     05 decimals      PIC 99 VALUE 2.
+                     05 decimals-env  PIC X(10).
+                     05 int-part-num  PIC 9(4).
+                     05 int-part-dsp  PIC Z(4).
+              01 Maint-Values.
+                     05 maint-w-dsp   PIC Z(4).9(20).
+                     05 maint-c-dsp   PIC Z(4).9(20).
+                     05 maint-line    PIC X(30).
+                     05 maint-cmd     PIC X.
+                     05 maint-val-str PIC X(28).
        PROCEDURE DIVISION.
        MainRoutine SECTION.
        000-Main.
+              PERFORM 001-Load-Tank-State.
               ACCEPT n.
+              PERFORM 002-Accumulate-Events.
+
+              MOVE w TO wc.
+              ADD c TO wc.
+
+              MOVE 100 TO ans.
+              MULTIPLY c BY ans.
+              DIVIDE wc INTO ans.
+
+              MOVE ans TO dsp.
+              DISPLAY TRIM(dsp).
+
+              DISPLAY "RIO-MIN-SPEC" UPON ENVIRONMENT-NAME.
+              ACCEPT spec-env FROM ENVIRONMENT-VALUE.
+              IF spec-env NOT = SPACE THEN
+                     MOVE NUMVAL(spec-env) TO min-spec
+              END-IF.
+              DISPLAY "RIO-MAX-SPEC" UPON ENVIRONMENT-NAME.
+              ACCEPT spec-env FROM ENVIRONMENT-VALUE.
+              IF spec-env NOT = SPACE THEN
+                     MOVE NUMVAL(spec-env) TO max-spec
+              END-IF.
+              IF ans < min-spec OR ans > max-spec THEN
+                     DISPLAY "OUT-OF-SPEC: " TRIM(dsp)
+              END-IF.
+
+              PERFORM 003-Save-Tank-State.
+              STOP RUN.
+       ENTRY "AnswerPrecise".
+              PERFORM 001-Load-Tank-State.
+              ACCEPT n.
+              PERFORM 002-Accumulate-Events.
+
+              MOVE w TO wc.
+              ADD c TO wc.
+
+              MOVE 100 TO ans.
+              MULTIPLY c BY ans.
+              DIVIDE wc INTO ans.
+
+              MOVE 2 TO decimals.
+              DISPLAY "RIO-DECIMALS" UPON ENVIRONMENT-NAME.
+              ACCEPT decimals-env FROM ENVIRONMENT-VALUE.
+              IF decimals-env NOT = SPACE
+              AND TRIM(decimals-env) IS NUMERIC THEN
+                     MOVE NUMVAL(TRIM(decimals-env)) TO decimals
+                     IF decimals > 20 THEN
+                            MOVE 20 TO decimals
+                     END-IF
+              END-IF.
+
+              MOVE ans-digits(1:4) TO int-part-num.
+              MOVE int-part-num TO int-part-dsp.
+              IF decimals = 0 THEN
+                     DISPLAY TRIM(int-part-dsp)
+              ELSE
+                     DISPLAY TRIM(int-part-dsp) "."
+                            ans-digits(5:decimals)
+              END-IF.
+
+              PERFORM 003-Save-Tank-State.
+              STOP RUN.
+       ENTRY "MaintainTankState".
+              PERFORM 001-Load-Tank-State.
+
+              MOVE w TO maint-w-dsp.
+              MOVE c TO maint-c-dsp.
+              DISPLAY "CURRENT W: " TRIM(maint-w-dsp).
+              DISPLAY "CURRENT C: " TRIM(maint-c-dsp).
+
+       010-Maint-Edit-Loop.
+              MOVE SPACE TO maint-line.
+              ACCEPT maint-line.
+              IF maint-line = SPACE THEN
+                     GO TO 020-Maint-Save
+              END-IF.
+
+              UNSTRING maint-line DELIMITED BY " "
+                     INTO maint-cmd maint-val-str.
+
+              IF maint-val-str NOT = SPACE
+              AND TRIM(maint-val-str) IS NUMERIC THEN
+                     EVALUATE maint-cmd
+                         WHEN "W"
+                             MOVE NUMVAL(TRIM(maint-val-str)) TO w
+                         WHEN "C"
+                             MOVE NUMVAL(TRIM(maint-val-str)) TO c
+                         WHEN OTHER
+                             DISPLAY "ERROR: UNKNOWN FIELD " maint-cmd
+                     END-EVALUATE
+              ELSE
+                     DISPLAY "ERROR: INVALID EDIT COMMAND"
+              END-IF.
+
+              MOVE w TO maint-w-dsp.
+              MOVE c TO maint-c-dsp.
+              DISPLAY "CURRENT W: " TRIM(maint-w-dsp).
+              DISPLAY "CURRENT C: " TRIM(maint-c-dsp).
+              GO TO 010-Maint-Edit-Loop.
+
+       020-Maint-Save.
+              PERFORM 003-Save-Tank-State.
+              DISPLAY "SAVED".
+              STOP RUN.
+
+       001-Load-Tank-State.
+              OPEN INPUT TANK-STATE.
+              MOVE 0.0 TO w.
+              MOVE 0.0 TO c.
+              IF Tank-State-Status = "00" THEN
+                     READ TANK-STATE
+                        AT END
+                            CONTINUE
+                     END-READ
+                     IF Tank-State-Status = "00" THEN
+                            MOVE TSR-W TO w
+                            MOVE TSR-C TO c
+                     END-IF
+                     CLOSE TANK-STATE
+              END-IF.
+
+       002-Accumulate-Events.
               PERFORM WITH TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
                      ACCEPT tas
                      IF NUMVAL(t) = 1 THEN
@@ -37,7 +187,7 @@
                      IF NUMVAL(t) = 3 THEN
                         MOVE w TO wc
                         ADD c TO wc
-                        
+
                         MOVE w TO x1
                         MULTIPLY wc BY x1
                         MOVE NUMVAL(s) TO x2
@@ -53,17 +203,15 @@
                         ADD x2 TO x1
                         DIVIDE wc INTO x1
                         MOVE x1 TO c
-                        
+
                      END-IF
               END-PERFORM.
-              
-              MOVE w TO wc.
-              ADD c TO wc.
-              
-              MOVE 100 TO ans.
-              MULTIPLY c BY ans.
-              DIVIDE wc INTO ans.
-              
-              MOVE ans TO dsp.
-              DISPLAY TRIM(dsp).
+
+       003-Save-Tank-State.
+              MOVE w TO TSR-W.
+              MOVE c TO TSR-C.
+              OPEN OUTPUT TANK-STATE.
+              WRITE TANK-STATE-RECORD.
+              CLOSE TANK-STATE.
+
        END PROGRAM Answer.
