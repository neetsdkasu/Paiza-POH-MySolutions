@@ -7,8 +7,34 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT DIAG-LOG
+                     ASSIGN TO "DIAG-LOG"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS Diag-Log-Status.
+              SELECT PATH-LOG
+                     ASSIGN TO "PATH-LOG"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS Path-Log-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  DIAG-LOG.
+              01 DIAG-LOG-RECORD PIC X(80).
+       FD  PATH-LOG.
+              01 PATH-LOG-RECORD PIC X(2000).
        WORKING-STORAGE SECTION.
+              01 Diag-Log-Status PIC XX.
+              01 Diag-Query-Z PIC Z(4)9.
+              01 Diag-Jump-Z  PIC Z(4)9.
+              01 Diag-D-Z     PIC ----9.
+              01 Path-Log-Status PIC XX.
+              01 Path-Pos-Z   PIC Z(4)9.
+              01 Path-Ptr     PIC 9(4).
+              01 Path-Values.
+                     05 path-arr OCCURS 1000 TIMES.
+                            10 path-pos BINARY-SHORT.
+                     05 path-cnt BINARY-SHORT VALUE 0.
               01 Answer-Values.
                      05 n      BINARY-CHAR UNSIGNED.  *> PIC 9(4) とかより便利そうなのあるじゃん
                      05 m      BINARY-CHAR UNSIGNED.
@@ -23,6 +49,11 @@
                      05 tbl    OCCURS 100 TIMES.
                             10 t       BINARY-SHORT.
                             10 f       BINARY-CHAR UNSIGNED.
+                     05 qry    OCCURS 1000 TIMES.
+                            10 q_d     BINARY-SHORT.
+                            10 q_ok    PIC X.
+                     05 yes_cnt BINARY-SHORT UNSIGNED VALUE 0.
+                     05 no_cnt  BINARY-SHORT UNSIGNED VALUE 0.
        PROCEDURE DIVISION.
        AnswerMain SECTION.
        000-Start.
@@ -33,7 +64,8 @@
               MOVE 1 TO t_cnt.
               *> 文字列の分割でけた
               PERFORM WITH TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
-                     PERFORM WITH TEST AFTER VARYING j FROM t_cnt BY 1 UNTIL j = 1000
+                     PERFORM WITH TEST AFTER VARYING j
+                             FROM t_cnt BY 1 UNTIL j = 1000
                             MOVE t_str(j:1) TO t_c
                             IF t_c = SPACE THEN
                                    EXIT PERFORM
@@ -43,35 +75,167 @@
                      MOVE NUMVAL(t_str(t_cnt:t_len)) TO t(i)
                      COMPUTE t_cnt = j + 1
               END-PERFORM.
-              
+
+              PERFORM 001-Validate-Die-Table.
+
               ACCEPT m.
-              
+
+              OPEN OUTPUT DIAG-LOG.
+              OPEN OUTPUT PATH-LOG.
+
               PERFORM WITH TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = m
                      ACCEPT d
-                     PERFORM WITH TEST AFTER VARYING j FROM 1 BY 1 UNTIL j = n
+                     MOVE d TO q_d(i)
+                     MOVE "N" TO q_ok(i)
+                     MOVE 0 TO path-cnt
+                     PERFORM WITH TEST AFTER VARYING j
+                             FROM 1 BY 1 UNTIL j = n
                             MOVE 0 TO f(j)
                      END-PERFORM
-                     PERFORM WITH TEST AFTER VARYING j FROM 1 BY 1 UNTIL j > n
+                     PERFORM WITH TEST AFTER VARYING j
+                             FROM 1 BY 1 UNTIL j > n
                             IF d < 1 OR d >= n THEN
                                    DISPLAY "No"
+                                   MOVE i TO Diag-Query-Z
+                                   MOVE j TO Diag-Jump-Z
+                                   MOVE d TO Diag-D-Z
+                                   MOVE SPACE TO DIAG-LOG-RECORD
+                                   STRING "QUERY " DELIMITED BY SIZE
+                                          TRIM(Diag-Query-Z)
+                                                 DELIMITED BY SIZE
+                                          ": INVALID-START-POSITION d="
+                                                 DELIMITED BY SIZE
+                                          TRIM(Diag-D-Z)
+                                                 DELIMITED BY SIZE
+                                          " AT JUMP " DELIMITED BY SIZE
+                                          TRIM(Diag-Jump-Z)
+                                                 DELIMITED BY SIZE
+                                          INTO DIAG-LOG-RECORD
+                                   END-STRING
+                                   WRITE DIAG-LOG-RECORD
                                    ExIT PERFORM
                             END-IF
+                            ADD 1 TO path-cnt
+                            MOVE d TO path-pos(path-cnt)
                             IF d = n - 1 THEN
                                    DISPLAY "Yes"
+                                   MOVE "Y" TO q_ok(i)
+                                   PERFORM 004-Write-Path-Log
                                    EXIT PERFORM
                             END-IF
                             COMPUTE x = d + 1
                             IF t(x) = 0 THEN
                                    DISPLAY "No"
+                                   MOVE i TO Diag-Query-Z
+                                   MOVE j TO Diag-Jump-Z
+                                   MOVE SPACE TO DIAG-LOG-RECORD
+                                   STRING "QUERY " DELIMITED BY SIZE
+                                          TRIM(Diag-Query-Z)
+                                                 DELIMITED BY SIZE
+                                          ": GAP-IN-DIE-TABLE AT JUMP "
+                                                 DELIMITED BY SIZE
+                                          TRIM(Diag-Jump-Z)
+                                                 DELIMITED BY SIZE
+                                          INTO DIAG-LOG-RECORD
+                                   END-STRING
+                                   WRITE DIAG-LOG-RECORD
                                    EXIT PERFORM
                             END-IF
                             IF f(x) = 1 THEN
                                    DISPLAY "No"
+                                   MOVE i TO Diag-Query-Z
+                                   MOVE j TO Diag-Jump-Z
+                                   MOVE SPACE TO DIAG-LOG-RECORD
+                                   STRING "QUERY " DELIMITED BY SIZE
+                                          TRIM(Diag-Query-Z)
+                                                 DELIMITED BY SIZE
+                                          ": PATH-REVISITS-POSITION AT"
+                                                 DELIMITED BY SIZE
+                                          " JUMP " DELIMITED BY SIZE
+                                          TRIM(Diag-Jump-Z)
+                                                 DELIMITED BY SIZE
+                                          INTO DIAG-LOG-RECORD
+                                   END-STRING
+                                   WRITE DIAG-LOG-RECORD
                                    EXIT PERFORM
                             END-IF
                             MOVE 1 TO f(x)
                             ADD t(x) TO d
                      END-PERFORM
               END-PERFORM.
-              
+
+              PERFORM WITH TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = m
+                     IF q_ok(i) = "Y" THEN
+                            ADD 1 TO yes_cnt
+                     ELSE
+                            ADD 1 TO no_cnt
+                     END-IF
+              END-PERFORM.
+              CLOSE DIAG-LOG.
+              CLOSE PATH-LOG.
+
+              DISPLAY "REACHABLE: " yes_cnt.
+              DISPLAY "UNREACHABLE: " no_cnt.
+              IF no_cnt > 0 THEN
+                     DISPLAY "FAILING START POSITIONS:"
+                     PERFORM WITH TEST AFTER VARYING i
+                             FROM 1 BY 1 UNTIL i = m
+                            IF q_ok(i) = "N" THEN
+                                   DISPLAY q_d(i)
+                            END-IF
+                     END-PERFORM
+              END-IF.
+
+              STOP RUN.
+
+       004-Write-Path-Log.
+              MOVE 1 TO Path-Ptr.
+              MOVE SPACE TO PATH-LOG-RECORD.
+              MOVE i TO Diag-Query-Z.
+              STRING "QUERY " DELIMITED BY SIZE
+                     TRIM(Diag-Query-Z) DELIMITED BY SIZE
+                     ": " DELIMITED BY SIZE
+                     INTO PATH-LOG-RECORD
+                     WITH POINTER Path-Ptr
+              END-STRING.
+              PERFORM WITH TEST AFTER VARYING j
+                      FROM 1 BY 1 UNTIL j = path-cnt
+                     MOVE path-pos(j) TO Path-Pos-Z
+                     IF j > 1 THEN
+                            STRING "-> " DELIMITED BY SIZE
+                                   INTO PATH-LOG-RECORD
+                                   WITH POINTER Path-Ptr
+                            END-STRING
+                     END-IF
+                     STRING TRIM(Path-Pos-Z) DELIMITED BY SIZE
+                            INTO PATH-LOG-RECORD
+                            WITH POINTER Path-Ptr
+                     END-STRING
+              END-PERFORM.
+              WRITE PATH-LOG-RECORD.
+
+       001-Validate-Die-Table.
+              PERFORM WITH TEST AFTER VARYING i FROM 1 BY 1 UNTIL i = n
+                     IF t(i) < 0 OR t(i) > 99 THEN
+                            MOVE i TO Diag-Jump-Z
+                            DISPLAY "ERROR: INVALID DIE VALUE AT"
+                                   " POSITION " TRIM(Diag-Jump-Z)
+                            MOVE 1 TO RETURN-CODE
+                            STOP RUN
+                     END-IF
+                     IF t(i) NOT = 0 THEN
+                            PERFORM WITH TEST AFTER VARYING j
+                                    FROM 1 BY 1 UNTIL j = i
+                                   IF j NOT = i AND t(j) = t(i) THEN
+                                          MOVE i TO Diag-Jump-Z
+                                          DISPLAY "ERROR: DUPLICATE DIE"
+                                                 " VALUE AT POSITION "
+                                                 TRIM(Diag-Jump-Z)
+                                          MOVE 1 TO RETURN-CODE
+                                          STOP RUN
+                                   END-IF
+                            END-PERFORM
+                     END-IF
+              END-PERFORM.
+
        END PROGRAM Answer.
