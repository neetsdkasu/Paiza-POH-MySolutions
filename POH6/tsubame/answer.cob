@@ -7,8 +7,21 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT TICKETS-IN
+                     ASSIGN TO "TICKETS-IN"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS Tickets-In-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TICKETS-IN.
+              01 TICKETS-IN-RECORD PIC X(10).
        WORKING-STORAGE SECTION.
+              01 Tickets-In-Status PIC XX.
+              01 Batch-Values.
+                     05 Batch-Count PIC 9(10) VALUE 0.
+                     05 Batch-Total PIC 9(10) VALUE 0.
               01 Answer-Values.
                      05 x    PIC X(10).
                      05 n    PIC 9(10).
@@ -21,6 +34,34 @@
        MainRoutine SECTION.
        000-Main.
               ACCEPT x.
+              PERFORM 010-Score-Ticket.
+              IF r < 100 THEN
+                     MOVE r TO r2
+                     DISPLAY r2
+              ELSE
+                     MOVE r TO r3
+                     DISPLAY r3
+              END-IF.
+              STOP RUN.
+       ENTRY "ScoreTicketsFromFile".
+              OPEN INPUT TICKETS-IN.
+       020-Read-Ticket.
+              READ TICKETS-IN
+                     AT END
+                         GO TO 030-Show-Summary
+              END-READ.
+              MOVE TICKETS-IN-RECORD TO x.
+              MOVE 0 TO r.
+              PERFORM 010-Score-Ticket.
+              ADD 1 TO Batch-Count.
+              ADD r TO Batch-Total.
+              GO TO 020-Read-Ticket.
+       030-Show-Summary.
+              CLOSE TICKETS-IN.
+              DISPLAY "COUNT: " Batch-Count.
+              DISPLAY "TOTAL: " Batch-Total.
+              STOP RUN.
+       010-Score-Ticket.
               MOVE x TO n.
               MOVE n TO n10.
               DIVIDE 10 INTO n10.
@@ -29,11 +70,4 @@
               SUBTRACT n10 FROM n1.
               DIVIDE 10 INTO n10.
               ADD n n1 n10 TO r.
-              IF NUMVAL(r) < 100 THEN
-                     MOVE NUMVAL(r) TO r2
-                     DISPLAY r2
-              ELSE
-                     MOVE NUMVAL(r) TO r3
-                     DISPLAY r3
-              END-IF.
        END PROGRAM Answer.
