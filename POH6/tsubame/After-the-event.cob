@@ -21,17 +21,42 @@
               05 file-access PIC X USAGE COMP-X VALUE IS 1.
               05 file-handle PIC X(4) USAGE COMP-X.
               05 file-offset PIC X(8) USAGE COMP-X VALUE IS 0.
-              05 file-nbytes PIC X(4) USAGE COMP-X VALUE IS 2.
-              05 file-buffer PIC X(10).
+              05 file-nbytes PIC X(4) USAGE COMP-X VALUE IS 1.
+              05 file-char   PIC X.
+              05 file-buffer PIC X(10) VALUE SPACES.
+              05 file-len    PIC 9(2) VALUE 0.
+              05 input-path  PIC X(255) VALUE "/dev/stdin".
+              05 input-path-env PIC X(255).
        PROCEDURE DIVISION.
        MainRoutine SECTION.
        000-Main.
               *> ACCEPT n.
-              CALL "CBL_OPEN_FILE" USING "/dev/stdin" file-access 0 0 file-handle.
-              CALL "CBL_READ_FILE" USING file-handle file-offset file-nbytes 0 file-buffer.
-              CALL "CBL_CLOSE_FILE" USING file-handle.      
-              MOVE INTEGER(TRIM(file-buffer)) TO n.
-              
+              DISPLAY "TSUBAME-INPUT-PATH" UPON ENVIRONMENT-NAME.
+              ACCEPT input-path-env FROM ENVIRONMENT-VALUE.
+              IF input-path-env NOT = SPACE THEN
+                     MOVE input-path-env TO input-path
+              END-IF.
+              CALL "CBL_OPEN_FILE" USING
+                  input-path file-access 0 0 file-handle.
+       010-Read-Digit.
+              CALL "CBL_READ_FILE" USING
+                  file-handle file-offset file-nbytes 0 file-char.
+              IF RETURN-CODE NOT = 0 THEN
+                     GO TO 020-Done-Reading
+              END-IF
+              ADD 1 TO file-offset.
+              IF file-char = X"0A" THEN
+                     GO TO 020-Done-Reading
+              END-IF
+              IF file-char NOT = X"0D" THEN
+                     ADD 1 TO file-len
+                     MOVE file-char TO file-buffer(file-len:1)
+              END-IF
+              GO TO 010-Read-Digit.
+       020-Done-Reading.
+              CALL "CBL_CLOSE_FILE" USING file-handle.
+              MOVE NUMVAL(TRIM(file-buffer)) TO n.
+
               MOVE n TO n10.
               DIVIDE 10 INTO n10.
               MULTIPLY 10 BY n10.
