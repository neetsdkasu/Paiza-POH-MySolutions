@@ -8,24 +8,101 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT CHECKS-IN
+                     ASSIGN TO "CHECKS-IN"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS IO-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKS-IN.
+              01 CHECKS-IN-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+       COPY BATCHCNT.
+       COPY PARSE2WS.
+       01 Batch-OK-Count PIC 9(10) VALUE 0.
+       01 Batch-NG-Count PIC 9(10) VALUE 0.
        01 ANSWER-VALUES.
               05 INT-N   PIC 999.
               05 INT-M   PIC 999.
               05 STR-NM  PIC X(10).
+              05 VALID-INPUT PIC 9 VALUE IS 1.
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
-              
+
               ACCEPT STR-NM.
-              
-              UNSTRING STR-NM DELIMITED BY " " INTO INT-N INT-M.
-              
-              IF MOD(INT-M,INT-N) > 0 THEN
-                     DISPLAY "ng"
+              PERFORM 010-Check-Pair.
+
+              IF VALID-INPUT = 0 THEN
+                     DISPLAY "bad-input"
               ELSE
-                     DISPLAY "ok"
+                     IF MOD(INT-M,INT-N) > 0 THEN
+                            DISPLAY "ng"
+                     ELSE
+                            DISPLAY "ok"
+                     END-IF
               END-IF.
-              
+
+              STOP RUN.
+       ENTRY "CheckBatch".
+              OPEN INPUT CHECKS-IN.
+       020-Read-Pair.
+              READ CHECKS-IN
+                     AT END
+                         GO TO 030-Show-Batch-Summary
+              END-READ.
+              MOVE CHECKS-IN-RECORD TO STR-NM.
+              PERFORM 010-Check-Pair.
+              ADD 1 TO Batch-Count.
+              IF VALID-INPUT = 0 THEN
+                     DISPLAY "bad-input"
+                     ADD 1 TO Batch-NG-Count
+              ELSE
+                     IF MOD(INT-M,INT-N) > 0 THEN
+                            DISPLAY "ng"
+                            ADD 1 TO Batch-NG-Count
+                     ELSE
+                            DISPLAY "ok"
+                            ADD 1 TO Batch-OK-Count
+                     END-IF
+              END-IF.
+              GO TO 020-Read-Pair.
+       030-Show-Batch-Summary.
+              CLOSE CHECKS-IN.
+              DISPLAY "OK COUNT: " Batch-OK-Count.
+              DISPLAY "NG COUNT: " Batch-NG-Count.
+              STOP RUN.
+       010-Check-Pair.
+              MOVE STR-NM TO Parse2-Line.
+              PERFORM Parse-Two-Fields.
+              MOVE 1 TO VALID-INPUT.
+
+              IF Parse2-Field-Count NOT = 2 THEN
+                     MOVE 0 TO VALID-INPUT
+              END-IF.
+
+              IF VALID-INPUT = 1 AND
+              (Parse2-Field-1 = SPACE OR
+               TRIM(Parse2-Field-1) IS NOT NUMERIC) THEN
+                     MOVE 0 TO VALID-INPUT
+              END-IF.
+
+              IF VALID-INPUT = 1 AND
+              (Parse2-Field-2 = SPACE OR
+               TRIM(Parse2-Field-2) IS NOT NUMERIC) THEN
+                     MOVE 0 TO VALID-INPUT
+              END-IF.
+
+              IF VALID-INPUT = 1 THEN
+                     MOVE NUMVAL(TRIM(Parse2-Field-1)) TO INT-N
+                     MOVE NUMVAL(TRIM(Parse2-Field-2)) TO INT-M
+                     IF INT-N = 0 THEN
+                            MOVE 0 TO VALID-INPUT
+                     END-IF
+              END-IF.
+
+       COPY PARSE2PD.
        END PROGRAM MAIN.
