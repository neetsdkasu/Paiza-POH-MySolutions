@@ -0,0 +1,17 @@
+      *> Splits Parse2-Line into Parse2-Field-1 / Parse2-Field-2 on a
+      *> single space and tallies the field count into
+      *> Parse2-Field-Count. Parse2-Field-3 is a scratch receiver with
+      *> no meaning of its own; its only job is to make sure a third
+      *> space-delimited token bumps Parse2-Field-Count to 3 instead of
+      *> silently topping out at 2. Requires COPY PARSE2WS in
+      *> WORKING-STORAGE SECTION.
+       Parse-Two-Fields.
+              MOVE SPACE TO Parse2-Field-1.
+              MOVE SPACE TO Parse2-Field-2.
+              MOVE SPACE TO Parse2-Field-3.
+              MOVE 0 TO Parse2-Field-Count.
+
+              UNSTRING Parse2-Line DELIMITED BY ALL " "
+                     INTO Parse2-Field-1 Parse2-Field-2 Parse2-Field-3
+                     TALLYING IN Parse2-Field-Count
+              END-UNSTRING.
