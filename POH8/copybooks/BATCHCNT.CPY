@@ -0,0 +1,3 @@
+      *> Shared running-total counter for POH8 batch-mode programs.
+       01 Batch-Values.
+              05 Batch-Count PIC 9(10) VALUE 0.
