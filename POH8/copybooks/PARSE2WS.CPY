@@ -0,0 +1,13 @@
+      *> WORKING-STORAGE fields for the shared two-field
+      *> space-separated line parser. COPY this in WORKING-STORAGE
+      *> SECTION, COPY PARSE2PD in PROCEDURE DIVISION, MOVE the raw
+      *> line to Parse2-Line, and PERFORM Parse-Two-Fields. Check
+      *> Parse2-Field-Count = 2 before trusting Parse2-Field-1 /
+      *> Parse2-Field-2 — the paragraph only splits the line, it does
+      *> not know whether either field should be numeric.
+       01 Parse2-Values.
+              05 Parse2-Line        PIC X(20).
+              05 Parse2-Field-1     PIC X(10).
+              05 Parse2-Field-2     PIC X(10).
+              05 Parse2-Field-3     PIC X(10).
+              05 Parse2-Field-Count PIC 9 VALUE IS 0.
