@@ -0,0 +1,6 @@
+      *> Shared FILE STATUS field for POH8 batch-mode programs. One
+      *> field is enough even when a program SELECTs more than one
+      *> file, as long as each FD's status is checked immediately
+      *> after its own I/O operation and before any other file's I/O
+      *> runs.
+       01 IO-File-Status PIC XX.
