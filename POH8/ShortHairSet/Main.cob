@@ -14,16 +14,36 @@
               05 INT-N   PIC 9(3).
               05 STR-S   PIC X(20).
               05 INT-I   PIC 9(3).
+              05 MAX-REPEAT PIC 9(3) VALUE IS 100.
+              05 MAX-REPEAT-ENV PIC X(20).
+              05 INT-N-Z PIC ZZ9.
+              05 MAX-REPEAT-Z PIC ZZ9.
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
-              
+
               ACCEPT INT-N.
               ACCEPT STR-S.
-              
+
+              DISPLAY "SHORTHAIRSET-MAX-REPEAT" UPON ENVIRONMENT-NAME.
+              ACCEPT MAX-REPEAT-ENV FROM ENVIRONMENT-VALUE.
+              IF MAX-REPEAT-ENV NOT = SPACE
+              AND TRIM(MAX-REPEAT-ENV) IS NUMERIC THEN
+                     MOVE NUMVAL(TRIM(MAX-REPEAT-ENV)) TO MAX-REPEAT
+              END-IF.
+
+              IF INT-N > MAX-REPEAT THEN
+                     MOVE INT-N TO INT-N-Z
+                     MOVE MAX-REPEAT TO MAX-REPEAT-Z
+                     DISPLAY "ERROR: REPEAT COUNT " TRIM(INT-N-Z)
+                            " EXCEEDS MAXIMUM " TRIM(MAX-REPEAT-Z)
+                     MOVE 1 TO RETURN-CODE
+                     STOP RUN
+              END-IF.
+
               PERFORM WITH TEST AFTER
               VARYING INT-I FROM 1 BY 1 UNTIL INT-I = INT-N
                      DISPLAY TRIM(STR-S)
               END-PERFORM.
-              
+
        END PROGRAM MAIN.
