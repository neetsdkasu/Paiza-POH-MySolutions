@@ -8,19 +8,52 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT NUMBERS-IN
+                     ASSIGN TO "NUMBERS-IN"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS IO-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NUMBERS-IN.
+              01 NUMBERS-IN-RECORD PIC X(3).
        WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+       COPY BATCHCNT.
+       01 Batch-Lucky-Count PIC 9(10) VALUE 0.
        01 ANSWER-VALUES.
               05 INT-N   PIC 9(3).
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
               ACCEPT INT-N.
-              
+
               IF MOD(INT-N, 7) = 0 THEN
                      DISPLAY "lucky"
               ELSE
                      DISPLAY "unlucky"
               END-IF.
-              
+
+              STOP RUN.
+       ENTRY "ScoreNumbersFromFile".
+              OPEN INPUT NUMBERS-IN.
+       010-Read-Number.
+              READ NUMBERS-IN
+                     AT END
+                         GO TO 020-Show-Summary
+              END-READ.
+              MOVE NUMBERS-IN-RECORD TO INT-N.
+              ADD 1 TO Batch-Count.
+              IF MOD(INT-N, 7) = 0 THEN
+                     DISPLAY "lucky"
+                     ADD 1 TO Batch-Lucky-Count
+              ELSE
+                     DISPLAY "unlucky"
+              END-IF.
+              GO TO 010-Read-Number.
+       020-Show-Summary.
+              CLOSE NUMBERS-IN.
+              DISPLAY "LUCKY COUNT: " Batch-Lucky-Count.
+              STOP RUN.
        END PROGRAM Main.
