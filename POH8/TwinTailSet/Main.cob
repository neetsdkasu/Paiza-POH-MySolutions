@@ -15,19 +15,31 @@
               05 INT-T    PIC 9(3).
               05 INT-I    PIC 9(3).
               05 STR-R    PIC X(100).
+              05 INT-T-Z  PIC ZZ9.
+              05 INT-S-Z  PIC ZZ9.
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
               
               ACCEPT INT-S.
               ACCEPT INT-T.
-              
-              PERFORM WITH TEST AFTER VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= INT-S
+
+              PERFORM WITH TEST AFTER
+              VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= INT-S
                      MOVE "-" TO STR-R(INT-I:1)
               END-PERFORM.
-              
+
+              IF INT-T < 1 OR INT-T > INT-S THEN
+                     MOVE INT-T TO INT-T-Z
+                     MOVE INT-S TO INT-S-Z
+                     DISPLAY "ERROR: MARKER POSITION " TRIM(INT-T-Z)
+                            " OUT OF RANGE 1.." TRIM(INT-S-Z)
+                     MOVE 1 TO RETURN-CODE
+                     STOP RUN
+              END-IF.
+
               MOVE "+" TO STR-R(INT-T:1).
-              
+
               DISPLAY TRIM(STR-R).
               
        END PROGRAM MAIN.
