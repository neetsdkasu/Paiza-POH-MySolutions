@@ -20,29 +20,57 @@
            05 STR-C   PIC X.
            05 INT-O   PIC 999.
            05 ANSWER  BINARY-LONG.
+           05 CNT-1   BINARY-LONG VALUE 0.
+           05 CNT-2   BINARY-LONG VALUE 0.
            05 ARR OCCURS 26 TIMES.
                07 INT-T    BINARY-LONG.
+       01 Freq-Values.
+           05 RANK-ARR OCCURS 26 TIMES.
+               07 WORK-T       BINARY-LONG.
+           05 TOP-N        BINARY-LONG VALUE 3.
+           05 TOP-N-ENV    PIC X(10).
+           05 TOP-BEST     BINARY-LONG.
+           05 TOP-BEST-IDX BINARY-LONG.
+           05 TOP-RANK     BINARY-LONG.
+           05 TOP-RANK-Z   PIC Z9.
+           05 FREQ-SZ      PIC -(9)9.
+           05 NO-SENTINEL  BINARY-LONG VALUE -999999999.
        01 File-Variables.
            05 Access-Mode PIC X USAGE COMP-X VALUE 1.
            05 File-Handle PIC X(4) USAGE COMP-X.
            05 File-Offset PIC X(8) USAGE COMP-X VALUE 0.
            05 Read-Length PIC X(4) USAGE COMP-X VALUE 1000.
            05 Read-Buffer PIC X(1000).
+           05 Input-Path PIC X(255) VALUE "/dev/stdin".
+           05 Input-Path-Env PIC X(255).
+           05 Reached-EOF PIC X VALUE "N".
        PROCEDURE DIVISION.
        000-Main SECTION.
-              
+
+           DISPLAY "MIZUGI-INPUT-PATH" UPON ENVIRONMENT-NAME.
+           ACCEPT Input-Path-Env FROM ENVIRONMENT-VALUE.
+           IF Input-Path-Env NOT = SPACE THEN
+               MOVE Input-Path-Env TO Input-Path
+           END-IF.
+
            CALL "CBL_OPEN_FILE"
-               USING "/dev/stdin" Access-Mode 0 0 File-Handle.
+               USING Input-Path Access-Mode 0 0 File-Handle.
            
-           PERFORM WITH TEST AFTER UNTIL INT-F >= 4
-               
+           PERFORM WITH TEST AFTER
+               UNTIL INT-F >= 4 OR Reached-EOF = "Y"
+
+               MOVE LOW-VALUES TO Read-Buffer
                CALL "CBL_READ_FILE"
                    USING File-Handle File-Offset
                          Read-Length 0 Read-Buffer
-               
+
                PERFORM WITH TEST AFTER
                VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= Read-Length
                    MOVE Read-Buffer(INT-I:1) TO STR-C
+                   IF STR-C = LOW-VALUES THEN
+                       PERFORM 010-Handle-End-Of-Input
+                       EXIT PERFORM
+                   END-IF
                    EVALUATE INT-F
                        WHEN 0
                            IF STR-C = SPACE THEN
@@ -63,20 +91,46 @@
                            END-IF
                        WHEN 2
                            IF STR-C = LF THEN
+                               IF CNT-1 = 0 THEN
+                                   DISPLAY "ERROR: ZERO-LENGTH FIRST"
+                                       " STRING"
+                                   MOVE 1 TO RETURN-CODE
+                                   STOP RUN
+                               END-IF
                                ADD 1 TO INT-F
                            ELSE
+                               IF STR-C < "a" OR STR-C > "z" THEN
+                                   DISPLAY "ERROR: INVALID CHARACTER "
+                                       STR-C " IN FIRST STRING"
+                                   MOVE 1 TO RETURN-CODE
+                                   STOP RUN
+                               END-IF
                                MOVE ORD(STR-C) TO INT-O
                                SUBTRACT 97 FROM INT-O
                                ADD 1 TO INT-T(INT-O)
+                               ADD 1 TO CNT-1
                            END-IF
                        WHEN OTHER
                            IF STR-C = LF THEN
+                               IF CNT-2 = 0 THEN
+                                   DISPLAY "ERROR: ZERO-LENGTH SECOND"
+                                       " STRING"
+                                   MOVE 1 TO RETURN-CODE
+                                   STOP RUN
+                               END-IF
                                ADD 1 TO INT-F
                                EXIT PERFORM
                            ELSE
+                               IF STR-C < "a" OR STR-C > "z" THEN
+                                   DISPLAY "ERROR: INVALID CHARACTER "
+                                       STR-C " IN SECOND STRING"
+                                   MOVE 1 TO RETURN-CODE
+                                   STOP RUN
+                               END-IF
                                MOVE ORD(STR-C) TO INT-O
                                SUBTRACT 97 FROM INT-O
                                SUBTRACT 1 FROM INT-T(INT-O)
+                               ADD 1 TO CNT-2
                            END-IF
                    END-EVALUATE
                END-PERFORM
@@ -85,7 +139,7 @@
                
            END-PERFORM.
            
-           CALL "CBL_CLOSE_FILE" USING File-Handle.      
+           CALL "CBL_CLOSE_FILE" USING File-Handle.
 
            PERFORM WITH TEST AFTER
            VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 26
@@ -93,8 +147,106 @@
                    SUBTRACT INT-T(INT-I) FROM ANSWER
                END-IF
            END-PERFORM.
-           
+
            MOVE ANSWER TO STR-Z.
            DISPLAY TRIM(STR-Z).
-              
+
+           DISPLAY "MIZUGI-TOP-N" UPON ENVIRONMENT-NAME.
+           ACCEPT TOP-N-ENV FROM ENVIRONMENT-VALUE.
+           IF TOP-N-ENV NOT = SPACE AND TRIM(TOP-N-ENV) IS NUMERIC THEN
+               MOVE NUMVAL(TOP-N-ENV) TO TOP-N
+           END-IF.
+           PERFORM 020-Report-Top-Letters.
+
+           STOP RUN.
+
+       020-Report-Top-Letters.
+           PERFORM WITH TEST AFTER
+           VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 26
+               MOVE INT-T(INT-I) TO WORK-T(INT-I)
+           END-PERFORM.
+
+           DISPLAY "TOP OVER-REPRESENTED (STRING 1 OVER STRING 2):".
+           PERFORM WITH TEST AFTER
+           VARYING TOP-RANK FROM 1 BY 1 UNTIL TOP-RANK = TOP-N
+               MOVE NO-SENTINEL TO TOP-BEST
+               MOVE 0 TO TOP-BEST-IDX
+               PERFORM WITH TEST AFTER
+               VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 26
+                   IF WORK-T(INT-I) > TOP-BEST THEN
+                       MOVE WORK-T(INT-I) TO TOP-BEST
+                       MOVE INT-I TO TOP-BEST-IDX
+                   END-IF
+               END-PERFORM
+               IF TOP-BEST-IDX = 0 OR TOP-BEST <= 0 THEN
+                   EXIT PERFORM
+               END-IF
+               MOVE TOP-BEST TO FREQ-SZ
+               MOVE TOP-RANK TO TOP-RANK-Z
+               DISPLAY "TOP " TRIM(TOP-RANK-Z) ": "
+                   CHAR(TOP-BEST-IDX + 97) " (" TRIM(FREQ-SZ) ")"
+               MOVE NO-SENTINEL TO WORK-T(TOP-BEST-IDX)
+           END-PERFORM.
+
+           PERFORM WITH TEST AFTER
+           VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 26
+               MOVE INT-T(INT-I) TO WORK-T(INT-I)
+           END-PERFORM.
+
+           DISPLAY "TOP UNDER-REPRESENTED (STRING 1 UNDER STRING 2):".
+           PERFORM WITH TEST AFTER
+           VARYING TOP-RANK FROM 1 BY 1 UNTIL TOP-RANK = TOP-N
+               COMPUTE TOP-BEST = NO-SENTINEL * -1
+               MOVE 0 TO TOP-BEST-IDX
+               PERFORM WITH TEST AFTER
+               VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 26
+                   IF WORK-T(INT-I) < TOP-BEST THEN
+                       MOVE WORK-T(INT-I) TO TOP-BEST
+                       MOVE INT-I TO TOP-BEST-IDX
+                   END-IF
+               END-PERFORM
+               IF TOP-BEST-IDX = 0 OR TOP-BEST >= 0 THEN
+                   EXIT PERFORM
+               END-IF
+               MOVE TOP-BEST TO FREQ-SZ
+               MOVE TOP-RANK TO TOP-RANK-Z
+               DISPLAY "TOP " TRIM(TOP-RANK-Z) ": "
+                   CHAR(TOP-BEST-IDX + 97) " (" TRIM(FREQ-SZ) ")"
+               COMPUTE WORK-T(TOP-BEST-IDX) = NO-SENTINEL * -1
+           END-PERFORM.
+
+       010-Handle-End-Of-Input.
+           EVALUATE INT-F
+               WHEN 0
+                   DISPLAY "ERROR: UNEXPECTED END OF INPUT"
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               WHEN 1
+                   DISPLAY "ERROR: UNEXPECTED END OF INPUT"
+                   MOVE 1 TO RETURN-CODE
+                   STOP RUN
+               WHEN 2
+                   IF CNT-1 = 0 THEN
+                       DISPLAY "ERROR: ZERO-LENGTH FIRST STRING"
+                       MOVE 1 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   IF CNT-2 = 0 THEN
+                       DISPLAY "ERROR: ZERO-LENGTH SECOND"
+                           " STRING"
+                       MOVE 1 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO INT-F
+               WHEN OTHER
+                   IF CNT-2 = 0 THEN
+                       DISPLAY "ERROR: ZERO-LENGTH SECOND"
+                           " STRING"
+                       MOVE 1 TO RETURN-CODE
+                       STOP RUN
+                   END-IF
+                   ADD 1 TO INT-F
+           END-EVALUATE.
+           MOVE "Y" TO Reached-EOF.
+
        END PROGRAM Main.
