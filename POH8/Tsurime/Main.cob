@@ -13,14 +13,22 @@
        01 ANSWER-VALUES.
               05 INT-P   PIC 9(5).
               05 INT-S   PIC Z(4)9.
+              05 ROUND-MODE-ENV PIC X(20).
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
-              
+
               ACCEPT INT-P.
-              
-              DIVIDE INT-P BY 100 GIVING INT-P.
-              
+
+              DISPLAY "TSURIME-ROUND-MODE" UPON ENVIRONMENT-NAME.
+              ACCEPT ROUND-MODE-ENV FROM ENVIRONMENT-VALUE.
+
+              IF TRIM(ROUND-MODE-ENV) = "HALF-UP" THEN
+                     DIVIDE INT-P BY 100 GIVING INT-P ROUNDED
+              ELSE
+                     DIVIDE INT-P BY 100 GIVING INT-P
+              END-IF.
+
               IF INT-P >= 10 THEN
                      ADD 10 TO INT-P.
               
