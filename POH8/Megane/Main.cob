@@ -22,11 +22,21 @@
               05 INT-K PIC 999.
               05 INT-Z PIC ZZ9.
               05 INT-LEN PIC 99999.
+              05 ORIG-N PIC 999.
+              05 TOP-N PIC 999.
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
               
               ACCEPT INT-N.
+
+              IF INT-N > 100 THEN
+                     DISPLAY "ERROR: N=" TRIM(INT-N)
+                            " EXCEEDS ARRAY LIMIT OF 100"
+                     MOVE 1 TO RETURN-CODE
+                     STOP RUN
+              END-IF.
+
               ACCEPT STR-AS.
               
               MOVE STORED-CHAR-LENGTH(STR-AS) TO INT-LEN.
@@ -41,7 +51,7 @@
                             MOVE 0 TO INT-X
                      ELSE
                             MULTIPLY 10 BY INT-X
-                            ADD INTEGER(STR-C) TO INT-X
+                            ADD NUMVAL(STR-C) TO INT-X
                      END-IF
               END-PERFORM.
               MOVE INT-X TO INT-A(INT-J).
@@ -62,10 +72,33 @@
                      MOVE INT-X TO INT-A(INT-I)
               END-PERFORM.
               
+              MOVE INT-N TO ORIG-N.
+
+              MOVE 3 TO TOP-N.
+              IF ORIG-N < 3 THEN
+                     MOVE ORIG-N TO TOP-N
+              END-IF.
+
+              MOVE TOP-N TO INT-Z.
+              DISPLAY "TOP " TRIM(INT-Z) ":".
+              PERFORM VARYING INT-I FROM ORIG-N BY -1
+              UNTIL INT-I < ORIG-N - TOP-N + 1
+                     MOVE INT-A(INT-I) TO INT-Z
+                     DISPLAY "  " TRIM(INT-Z)
+              END-PERFORM.
+
+              MOVE TOP-N TO INT-Z.
+              DISPLAY "BOTTOM " TRIM(INT-Z) ":".
+              PERFORM VARYING INT-I FROM 1 BY 1
+              UNTIL INT-I > TOP-N
+                     MOVE INT-A(INT-I) TO INT-Z
+                     DISPLAY "  " TRIM(INT-Z)
+              END-PERFORM.
+
               ADD 1 TO INT-N.
               DIVIDE INT-N BY 2 GIVING INT-N.
               MOVE INT-A(INT-N) TO INT-Z.
-              
+
               DISPLAY TRIM(INT-Z).
-              
+
        END PROGRAM MAIN.
