@@ -13,37 +13,128 @@
        01 ANSWER-VALUES.
               05 STR-CARDS PIC X(200).
               05 ARR OCCURS 52 TIMES.
-                     07 STR-C  PIC XX.
-                     07 INT-R  PIC 99.
+                     07 STR-C    PIC XX.
+                     07 INT-R    PIC 99.
+                     07 INT-STR  PIC 99.
               05 INT-I   PIC 999.
               05 INT-J   PIC 99 VALUE IS 1.
               05 STR-X   PIC X.
-              05 STR-T   PIC XX.
+              05 STR-T   PIC XX VALUE SPACE.
+              05 STR-T-NEW PIC XX.
               05 INT-P   PIC 999.
               05 INT-K   PIC 99.
               05 INT-E   PIC 99.
               05 INT-Z   PIC Z9.
+       01 RANK-TABLE-VALUES.
+              05 RANK-TABLE OCCURS 5 TIMES INDEXED BY RANK-IDX.
+                     07 RANK-SYMBOL PIC X.
+                     07 RANK-VALUE  PIC 99.
+              05 RANK-ENV-NAME  PIC X(20).
+              05 RANK-ENV-VALUE PIC X(20).
+       01 TIE-REPORT-VALUES.
+              05 TG-VAL       PIC 99.
+              05 TG-COUNT     PIC 99.
+              05 TG-PTR       PIC 999.
+              05 TG-LIST      PIC X(250).
+              05 TG-IDX-Z     PIC Z9.
+              05 TG-ANY-TIE   PIC X VALUE "N".
+              05 TG-OVERFLOW  PIC X VALUE "N".
+       01 Edit-Card-Values.
+              05 EC-LINE     PIC X(30).
+              05 EC-POS-STR  PIC X(3).
+              05 EC-CODE     PIC XX.
+              05 EC-POS      PIC 99.
+              05 EC-PTR      PIC 999.
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
-              
+
               ACCEPT STR-CARDS.
-              
+
+              PERFORM 003-Load-Rank-Table.
+              PERFORM 001-Parse-Cards.
+              PERFORM 002-Compute-Ranks.
+
+              PERFORM WITH TEST AFTER
+              VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 52
+                     MOVE INT-R(INT-I) TO INT-Z
+                     DISPLAY TRIM(INT-Z)
+              END-PERFORM.
+
+              STOP RUN.
+       ENTRY "ExportCsv".
+              ACCEPT STR-CARDS.
+
+              PERFORM 003-Load-Rank-Table.
+              PERFORM 001-Parse-Cards.
+              PERFORM 002-Compute-Ranks.
+
+              PERFORM WITH TEST AFTER
+              VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 52
+                     MOVE INT-R(INT-I) TO INT-Z
+                     DISPLAY TRIM(STR-C(INT-I)) "," TRIM(INT-Z)
+              END-PERFORM.
+
+              STOP RUN.
+       ENTRY "TieReport".
+              ACCEPT STR-CARDS.
+
+              PERFORM 003-Load-Rank-Table.
+              PERFORM 001-Parse-Cards.
+              PERFORM 006-Compute-Strengths.
+
+              MOVE "N" TO TG-ANY-TIE.
+              PERFORM VARYING TG-VAL FROM 2 BY 1 UNTIL TG-VAL > 15
+                     PERFORM 007-Report-Strength-Group
+              END-PERFORM.
+
+              IF TG-ANY-TIE = "N" THEN
+                     DISPLAY "NO-TIES"
+              END-IF.
+
+              STOP RUN.
+       ENTRY "EditCard".
+              ACCEPT STR-CARDS.
+              PERFORM 001-Parse-Cards.
+
+              ACCEPT EC-LINE.
+              UNSTRING EC-LINE DELIMITED BY " "
+                     INTO EC-POS-STR EC-CODE.
+
+              IF TRIM(EC-POS-STR) IS NUMERIC
+              AND NUMVAL(TRIM(EC-POS-STR)) >= 1
+              AND NUMVAL(TRIM(EC-POS-STR)) <= 52
+              AND EC-CODE NOT = SPACE THEN
+                     MOVE NUMVAL(TRIM(EC-POS-STR)) TO EC-POS
+                     MOVE EC-CODE TO STR-C(EC-POS)
+                     PERFORM 005-Rebuild-Cards
+                     DISPLAY TRIM(STR-CARDS)
+              ELSE
+                     DISPLAY "ERROR: INVALID EDIT COMMAND"
+              END-IF.
+
+              STOP RUN.
+       001-Parse-Cards.
               PERFORM WITH TEST AFTER
               VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 108
                     MOVE STR-CARDS(INT-I:1) TO STR-X
                     IF STR-X = SPACE THEN
-                           MOVE STR-T TO STR-C(INT-J)
+                           IF INT-J <= 52 THEN
+                                  MOVE STR-T TO STR-C(INT-J)
+                                  ADD 1 TO INT-J
+                           END-IF
                            MOVE SPACE TO STR-T
-                           ADD 1 TO INT-J
                     ELSE
-                           MOVE CONCATENATE(TRIM(STR-T),TRIM(STR-X))
-                                  TO STR-T
+                           MOVE SPACE TO STR-T-NEW
+                           STRING TRIM(STR-T) DELIMITED BY SIZE
+                                  TRIM(STR-X) DELIMITED BY SIZE
+                                  INTO STR-T-NEW
+                           MOVE STR-T-NEW TO STR-T
                     END-IF
               END-PERFORM.
-              
+       002-Compute-Ranks.
               MOVE 1 TO INT-J.
-              
+
               PERFORM WITH TEST AFTER UNTIL INT-J >= 53
                      PERFORM WITH TEST AFTER
                      VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 52
@@ -53,20 +144,18 @@
                             END-IF
                             IF INT-R(INT-I) = 0 THEN
                                    MOVE STR-C(INT-I) TO STR-T
-                                   EVALUATE TRIM(STR-T)
-                                          WHEN "J"
-                                                 MOVE 11 TO INT-K
-                                          WHEN "Q"
-                                                 MOVE 12 TO INT-K
-                                          WHEN "K"
-                                                 MOVE 13 TO INT-K
-                                          WHEN "A"
-                                                 MOVE 14 TO INT-K
-                                          WHEN "2"
-                                                 MOVE 15 TO INT-K
-                                          WHEN OTHER
-                                                 MOVE STR-T TO INT-K
-                                   END-EVALUATE
+                                   MOVE 0 TO INT-K
+                                   PERFORM VARYING RANK-IDX
+                                   FROM 1 BY 1 UNTIL RANK-IDX > 5
+                                     IF TRIM(STR-T) =
+                                        RANK-SYMBOL(RANK-IDX)
+                                       MOVE RANK-VALUE(RANK-IDX)
+                                              TO INT-K
+                                     END-IF
+                                   END-PERFORM
+                                   IF INT-K = 0 THEN
+                                          MOVE STR-T TO INT-K
+                                   END-IF
                                    IF INT-K > INT-E THEN
                                           MOVE INT-J TO INT-R(INT-I)
                                           ADD 1 TO INT-J
@@ -76,11 +165,103 @@
                             END-IF
                      END-PERFORM
               END-PERFORM.
-              
+       006-Compute-Strengths.
               PERFORM WITH TEST AFTER
               VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 52
-                     MOVE INT-R(INT-I) TO INT-Z
-                     DISPLAY TRIM(INT-Z)
+                     MOVE STR-C(INT-I) TO STR-T
+                     MOVE 0 TO INT-K
+                     PERFORM VARYING RANK-IDX
+                     FROM 1 BY 1 UNTIL RANK-IDX > 5
+                            IF TRIM(STR-T) = RANK-SYMBOL(RANK-IDX)
+                                   MOVE RANK-VALUE(RANK-IDX) TO INT-K
+                            END-IF
+                     END-PERFORM
+                     IF INT-K = 0 THEN
+                            MOVE STR-T TO INT-K
+                     END-IF
+                     MOVE INT-K TO INT-STR(INT-I)
+              END-PERFORM.
+       007-Report-Strength-Group.
+              MOVE 0 TO TG-COUNT.
+              MOVE SPACE TO TG-LIST.
+              MOVE 1 TO TG-PTR.
+              MOVE "N" TO TG-OVERFLOW.
+              PERFORM WITH TEST AFTER
+              VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 52
+                     IF INT-STR(INT-I) = TG-VAL THEN
+                            ADD 1 TO TG-COUNT
+                            MOVE INT-I TO TG-IDX-Z
+                            IF TG-COUNT > 1 AND TG-OVERFLOW = "N" THEN
+                                   IF TG-PTR + 1 > 250 THEN
+                                          MOVE "Y" TO TG-OVERFLOW
+                                   ELSE
+                                          STRING "," DELIMITED BY SIZE
+                                                 INTO TG-LIST
+                                                 WITH POINTER TG-PTR
+                                   END-IF
+                            END-IF
+                            IF TG-OVERFLOW = "N" THEN
+                                   IF TG-PTR + LENGTH(TRIM(TG-IDX-Z))
+                                      > 250 THEN
+                                          MOVE "Y" TO TG-OVERFLOW
+                                   ELSE
+                                          STRING TRIM(TG-IDX-Z)
+                                                 DELIMITED BY SIZE
+                                                 INTO TG-LIST
+                                                 WITH POINTER TG-PTR
+                                   END-IF
+                            END-IF
+                     END-IF
+              END-PERFORM.
+              IF TG-COUNT > 1 THEN
+                     MOVE "Y" TO TG-ANY-TIE
+                     MOVE TG-VAL TO INT-Z
+                     IF TG-OVERFLOW = "Y" THEN
+                            DISPLAY "STRENGTH " TRIM(INT-Z) ": "
+                                   TRIM(TG-LIST) " ...TRUNCATED"
+                     ELSE
+                            DISPLAY "STRENGTH " TRIM(INT-Z) ": "
+                                   TRIM(TG-LIST)
+                     END-IF
+              END-IF.
+       005-Rebuild-Cards.
+              MOVE SPACE TO STR-CARDS.
+              MOVE 1 TO EC-PTR.
+              PERFORM VARYING INT-I FROM 1 BY 1 UNTIL INT-I > 52
+                     STRING TRIM(STR-C(INT-I)) DELIMITED BY SIZE
+                            INTO STR-CARDS
+                            WITH POINTER EC-PTR
+                     IF INT-I < 52 THEN
+                            STRING " " DELIMITED BY SIZE
+                                   INTO STR-CARDS
+                                   WITH POINTER EC-PTR
+                     END-IF
+              END-PERFORM.
+       003-Load-Rank-Table.
+              MOVE "J" TO RANK-SYMBOL(1).
+              MOVE 11  TO RANK-VALUE(1).
+              MOVE "Q" TO RANK-SYMBOL(2).
+              MOVE 12  TO RANK-VALUE(2).
+              MOVE "K" TO RANK-SYMBOL(3).
+              MOVE 13  TO RANK-VALUE(3).
+              MOVE "A" TO RANK-SYMBOL(4).
+              MOVE 14  TO RANK-VALUE(4).
+              MOVE "2" TO RANK-SYMBOL(5).
+              MOVE 15  TO RANK-VALUE(5).
+
+              PERFORM VARYING RANK-IDX FROM 1 BY 1 UNTIL RANK-IDX > 5
+                     MOVE SPACE TO RANK-ENV-NAME
+                     STRING "SEIFUKU-RANK-" DELIMITED BY SIZE
+                            RANK-SYMBOL(RANK-IDX) DELIMITED BY SIZE
+                            INTO RANK-ENV-NAME
+                     MOVE TRIM(RANK-ENV-NAME) TO RANK-ENV-NAME
+                     DISPLAY RANK-ENV-NAME UPON ENVIRONMENT-NAME
+                     ACCEPT RANK-ENV-VALUE FROM ENVIRONMENT-VALUE
+                     IF RANK-ENV-VALUE NOT = SPACE
+                     AND TRIM(RANK-ENV-VALUE) IS NUMERIC THEN
+                            MOVE NUMVAL(TRIM(RANK-ENV-VALUE))
+                                   TO RANK-VALUE(RANK-IDX)
+                     END-IF
               END-PERFORM.
-              
+
        END PROGRAM MAIN.
