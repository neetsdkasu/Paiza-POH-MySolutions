@@ -8,8 +8,21 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PARTS-IN
+                     ASSIGN TO "PARTS-IN"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS IO-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARTS-IN.
+              01 PARTS-IN-RECORD PIC X(10).
        WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+       COPY BATCHCNT.
+       COPY PARSE2WS.
+       01 Batch-NG-Count PIC 9(10) VALUE 0.
        01 ANSWER-VALUES.
               05 STR-SN  PIC X(10).
               05 INT-S   PIC 999.
@@ -17,15 +30,43 @@
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
-              
+
               ACCEPT STR-SN.
-              
-              UNSTRING STR-SN DELIMITED BY " " INTO INT-S INT-N.
-              
+              PERFORM 030-Parse-SN.
+
               IF INT-S < INT-N THEN
                     DISPLAY "NG"
               ELSE
                     DISPLAY "OK"
               END-IF.
-              
+
+              STOP RUN.
+       ENTRY "CheckPartsBatch".
+              OPEN INPUT PARTS-IN.
+       010-Read-Part.
+              READ PARTS-IN
+                     AT END
+                         GO TO 020-Show-Summary
+              END-READ.
+              MOVE PARTS-IN-RECORD TO STR-SN.
+              PERFORM 030-Parse-SN.
+              ADD 1 TO Batch-Count.
+              IF INT-S < INT-N THEN
+                    DISPLAY "NG"
+                    ADD 1 TO Batch-NG-Count
+              ELSE
+                    DISPLAY "OK"
+              END-IF.
+              GO TO 010-Read-Part.
+       020-Show-Summary.
+              CLOSE PARTS-IN.
+              DISPLAY "NG COUNT: " Batch-NG-Count.
+              STOP RUN.
+       030-Parse-SN.
+              MOVE STR-SN TO Parse2-Line.
+              PERFORM Parse-Two-Fields.
+              MOVE NUMVAL(TRIM(Parse2-Field-1)) TO INT-S.
+              MOVE NUMVAL(TRIM(Parse2-Field-2)) TO INT-N.
+
+       COPY PARSE2PD.
        END PROGRAM MAIN.
