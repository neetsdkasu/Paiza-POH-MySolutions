@@ -10,6 +10,7 @@
               FUNCTION ALL INTRINSIC.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY PARSE2WS.
        01 ANSWER-VALUES.
               05 INT-N   PIC 999.
               05 STR-TS  PIC X(20).
@@ -21,16 +22,56 @@
               05 INT-P   PIC 999 VALUE IS 24.
               05 INT-I   PIC 999.
               05 INT-Z   PIC ZZ9.
+              05 INT-P-PREV PIC 999.
+              05 INT-P-DELTA PIC 999.
+              05 INT-DELTA-Z PIC ZZ9.
+              05 INT-I-Z PIC ZZ9.
+       01 Day-Rollup-Values.
+              05 GAME-COUNT  PIC 999.
+              05 GAME-IDX    PIC 999.
+              05 GAME-IDX-Z  PIC ZZ9.
+              05 GRAND-TOTAL PIC 9(6) VALUE 0.
+              05 TOTAL-Z     PIC Z(6).
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
-              
+              PERFORM 001-Run-One-Game.
+              MOVE INT-P TO INT-Z.
+              DISPLAY TRIM(INT-Z).
+              STOP RUN.
+
+       ENTRY "RunDayGames".
+              ACCEPT GAME-COUNT.
+              MOVE 0 TO GRAND-TOTAL.
+
+              PERFORM VARYING GAME-IDX FROM 1 BY 1
+              UNTIL GAME-IDX > GAME-COUNT
+                     MOVE 24 TO INT-P
+                     MOVE 0 TO INT-H
+                     MOVE 0 TO INT-X
+                     PERFORM 001-Run-One-Game
+                     MOVE INT-P TO INT-Z
+                     MOVE GAME-IDX TO GAME-IDX-Z
+                     DISPLAY "GAME " TRIM(GAME-IDX-Z) ": "
+                            TRIM(INT-Z) " MINUTES"
+                     ADD INT-P TO GRAND-TOTAL
+              END-PERFORM.
+
+              MOVE GRAND-TOTAL TO TOTAL-Z.
+              DISPLAY "GRAND TOTAL: " TRIM(TOTAL-Z).
+              STOP RUN.
+
+       001-Run-One-Game.
               ACCEPT INT-N.
-              
+
               PERFORM WITH TEST BEFORE
               VARYING INT-I FROM 1 BY 1 UNTIL INT-I > INT-N
+                     MOVE INT-P TO INT-P-PREV
                      ACCEPT STR-TS
-                     UNSTRING STR-TS DELIMITED BY " " INTO INT-T STR-S
+                     MOVE STR-TS TO Parse2-Line
+                     PERFORM Parse-Two-Fields
+                     MOVE NUMVAL(TRIM(Parse2-Field-1)) TO INT-T
+                     MOVE Parse2-Field-2 TO STR-S
                      IF INT-X > 0 THEN
                             MOVE INT-T TO INT-Y
                             SUBTRACT INT-H FROM INT-Y
@@ -48,8 +89,13 @@
                      ELSE
                             ADD 5 TO INT-X
                      END-IF
+                     COMPUTE INT-P-DELTA = INT-P - INT-P-PREV
+                     MOVE INT-P-DELTA TO INT-DELTA-Z
+                     MOVE INT-I TO INT-I-Z
+                     DISPLAY "RECORD " TRIM(INT-I-Z) ": +"
+                            TRIM(INT-DELTA-Z) " MINUTES"
               END-PERFORM.
-              
+
               IF INT-X > 0 THEN
                      MOVE 24 TO INT-Y
                      SUBTRACT INT-H FROM INT-Y
@@ -59,8 +105,6 @@
                             ADD INT-Y TO INT-P
                      END-IF
               END-IF.
-              
-              MOVE INT-P TO INT-Z.
-              DISPLAY TRIM(INT-Z).
-              
+
+       COPY PARSE2PD.
        END PROGRAM MAIN.
