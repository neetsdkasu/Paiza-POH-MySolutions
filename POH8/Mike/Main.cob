@@ -8,27 +8,99 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT PAIRS-IN
+                     ASSIGN TO "PAIRS-IN"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS IO-File-Status.
+              SELECT CHECKPOINT-FILE
+                     ASSIGN TO "MIKE-CHECKPOINT"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS IO-File-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAIRS-IN.
+              01 PAIRS-IN-RECORD PIC X(20).
+       FD  CHECKPOINT-FILE.
+              01 CHECKPOINT-RECORD PIC 9(10).
        WORKING-STORAGE SECTION.
+       COPY FILESTAT.
+       01 Batch-Values.
+              05 Record-Number PIC 9(10) VALUE 0.
+              05 Resume-From   PIC 9(10) VALUE 0.
        01 ANSWER-VALUES.
               05 INT-N   PIC 99.
               05 INT-M   PIC 99.
               05 INT-D   PIC 99.
               05 INT-Z   PIC Z9.
+              05 STR-NM  PIC X(20).
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
-              
+
               ACCEPT INT-N.
               ACCEPT INT-M.
-              
+
+              PERFORM 010-Calc-Pair.
+
+              MOVE INT-M TO INT-Z.
+              DISPLAY TRIM(INT-Z).
+
+              STOP RUN.
+       ENTRY "ProcessPairsBatch".
+              PERFORM 020-Load-Checkpoint.
+              OPEN INPUT PAIRS-IN.
+              MOVE 0 TO Record-Number.
+
+              PERFORM Resume-From TIMES
+                     READ PAIRS-IN
+                            AT END
+                                GO TO 040-Show-Batch-Summary
+                     END-READ
+                     ADD 1 TO Record-Number
+              END-PERFORM.
+
+       030-Read-Pair.
+              READ PAIRS-IN
+                     AT END
+                         GO TO 040-Show-Batch-Summary
+              END-READ.
+              MOVE PAIRS-IN-RECORD TO STR-NM.
+              UNSTRING STR-NM DELIMITED BY " " INTO INT-N INT-M.
+              PERFORM 010-Calc-Pair.
+              MOVE INT-M TO INT-Z.
+              DISPLAY TRIM(INT-Z).
+              ADD 1 TO Record-Number.
+              PERFORM 050-Write-Checkpoint.
+              GO TO 030-Read-Pair.
+       040-Show-Batch-Summary.
+              CLOSE PAIRS-IN.
+              DISPLAY "PROCESSED: " Record-Number.
+              STOP RUN.
+       010-Calc-Pair.
               MULTIPLY 2 BY INT-N.
               MOVE MOD(INT-M, INT-N) TO INT-D.
               DIVIDE INT-N INTO INT-M.
               IF INT-D > 0 THEN
                      ADD 1 TO INT-M
               END-IF.
-              MOVE INT-M TO INT-Z.
-              DISPLAY TRIM(INT-Z).
-              
+       020-Load-Checkpoint.
+              MOVE 0 TO Resume-From.
+              OPEN INPUT CHECKPOINT-FILE.
+              IF IO-File-Status = "00" THEN
+                     READ CHECKPOINT-FILE
+                            AT END
+                                CONTINUE
+                     END-READ
+                     IF IO-File-Status = "00" THEN
+                            MOVE CHECKPOINT-RECORD TO Resume-From
+                     END-IF
+                     CLOSE CHECKPOINT-FILE
+              END-IF.
+       050-Write-Checkpoint.
+              OPEN OUTPUT CHECKPOINT-FILE.
+              MOVE Record-Number TO CHECKPOINT-RECORD.
+              WRITE CHECKPOINT-RECORD.
+              CLOSE CHECKPOINT-FILE.
        END PROGRAM MAIN.
