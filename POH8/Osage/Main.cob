@@ -17,6 +17,11 @@
               05 INT-I   PIC 999.
               05 INT-C   PIC 999 VALUE IS 0.
               05 INT-Z   PIC Z9.
+              05 INT-REM BINARY-LONG.
+              05 INT-REM-Z PIC Z(9)9.
+              05 INT-T-ARR BINARY-LONG OCCURS 999 TIMES.
+              05 INT-J   PIC 999.
+              05 INT-J-Z PIC ZZ9.
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
@@ -29,6 +34,7 @@
               PERFORM WITH TEST AFTER
               VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= INT-M
                      ACCEPT INT-T
+                     MOVE INT-T TO INT-T-ARR(INT-I)
                      IF INT-N >= INT-T THEN
                             MOVE INT-I TO INT-C
                      END-IF
@@ -37,9 +43,23 @@
               
               IF INT-C = INT-M THEN
                      DISPLAY "OK"
+                     MOVE INT-N TO INT-REM-Z
+                     DISPLAY "REMAINING: " TRIM(INT-REM-Z) " MINUTES"
               ELSE
                      MOVE INT-C TO INT-Z
                      DISPLAY TRIM(INT-Z)
+                     COMPUTE INT-REM = 0 - INT-N
+                     MOVE INT-REM TO INT-REM-Z
+                     DISPLAY "SHORTFALL: " TRIM(INT-REM-Z) " MINUTES"
+                     DISPLAY "DID NOT FIT:"
+                     ADD 1 TO INT-C
+                     PERFORM VARYING INT-J FROM INT-C BY 1
+                     UNTIL INT-J > INT-M
+                            MOVE INT-T-ARR(INT-J) TO INT-REM-Z
+                            MOVE INT-J TO INT-J-Z
+                            DISPLAY "  TASK " TRIM(INT-J-Z) ": "
+                                   TRIM(INT-REM-Z) " MINUTES"
+                     END-PERFORM
               END-IF.
-              
+
        END PROGRAM MAIN.
