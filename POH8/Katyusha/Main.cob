@@ -8,8 +8,23 @@
        CONFIGURATION SECTION.
        REPOSITORY.
               FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+              SELECT ORDERS-IN
+                     ASSIGN TO "ORDERS-IN"
+                     ORGANIZATION IS LINE SEQUENTIAL
+                     FILE STATUS IS Orders-In-Status.
        DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS-IN.
+              01 ORDERS-IN-RECORD PIC X(20).
        WORKING-STORAGE SECTION.
+       COPY PARSE2WS.
+              01 Orders-In-Status PIC XX.
+              01 Batch-Values.
+                     05 Batch-Count PIC 9(10) VALUE 0.
+                     05 Batch-Total PIC 9(15) VALUE 0.
+                     05 Batch-Total-Z PIC Z(14)9.
        01 ANSWER-VALUES.
               05 INT-N   PIC 9(5).
               05 INT-P   PIC 9(10).
@@ -22,25 +37,61 @@
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
-              
+
               ACCEPT STR-NP.
               ACCEPT STR-MQ.
-              
-              UNSTRING STR-NP DELIMITED BY " " INTO INT-N INT-P.
-              UNSTRING STR-MQ DELIMITED BY " " INTO INT-M INT-Q.
-              
+
+              PERFORM 010-Calc-Order.
+
+              DISPLAY TRIM(INT-Z).
+
+              STOP RUN.
+       ENTRY "ProcessOrderBatch".
+              OPEN INPUT ORDERS-IN.
+       020-Read-NP.
+              READ ORDERS-IN
+                     AT END
+                         GO TO 030-Show-Batch-Summary
+              END-READ.
+              MOVE ORDERS-IN-RECORD TO STR-NP.
+              READ ORDERS-IN
+                     AT END
+                         GO TO 030-Show-Batch-Summary
+              END-READ.
+              MOVE ORDERS-IN-RECORD TO STR-MQ.
+              PERFORM 010-Calc-Order.
+              DISPLAY TRIM(INT-Z).
+              ADD 1 TO Batch-Count.
+              ADD INT-P TO Batch-Total.
+              GO TO 020-Read-NP.
+       030-Show-Batch-Summary.
+              CLOSE ORDERS-IN.
+              MOVE Batch-Total TO Batch-Total-Z.
+              DISPLAY "COUNT: " Batch-Count.
+              DISPLAY "GRAND TOTAL: " TRIM(Batch-Total-Z).
+              STOP RUN.
+       010-Calc-Order.
+              MOVE STR-NP TO Parse2-Line.
+              PERFORM Parse-Two-Fields.
+              MOVE NUMVAL(TRIM(Parse2-Field-1)) TO INT-N.
+              MOVE NUMVAL(TRIM(Parse2-Field-2)) TO INT-P.
+
+              MOVE STR-MQ TO Parse2-Line.
+              PERFORM Parse-Two-Fields.
+              MOVE NUMVAL(TRIM(Parse2-Field-1)) TO INT-M.
+              MOVE NUMVAL(TRIM(Parse2-Field-2)) TO INT-Q.
+
               MULTIPLY INT-N BY INT-P.
-              
+
               MOVE MOD(INT-N, INT-M) TO INT-D.
               DIVIDE INT-M INTO INT-N.
               IF INT-D > 0 THEN
                      ADD 1 TO INT-N
               END-IF.
               MULTIPLY INT-N BY INT-Q.
-              
+
               ADD INT-Q TO INT-P.
               MOVE INT-P TO INT-Z.
-              
-              DISPLAY TRIM(INT-Z).
-              
+
+       COPY PARSE2PD.
        END PROGRAM MAIN.
