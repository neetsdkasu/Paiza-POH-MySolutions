@@ -18,7 +18,8 @@
        MAIN-ROUTINE SECTION.
        000-MAIN.
               
-              PERFORM WITH TEST AFTER VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 5
+              PERFORM WITH TEST AFTER
+              VARYING INT-I FROM 1 BY 1 UNTIL INT-I >= 5
                      ACCEPT STR-DE
                      IF STR-DE(1:1) = STR-DE(3:1) THEN
                             ADD 1 TO INT-C
@@ -26,9 +27,9 @@
               END-PERFORM.
               
               IF INT-C > 2 THEN
-                     DISPLAY "OK"
+                     DISPLAY "OK " INT-C
               ELSE
-                     DISPLAY "NG"
+                     DISPLAY "NG " INT-C
               END-IF.
               
        END PROGRAM MAIN.
