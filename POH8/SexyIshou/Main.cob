@@ -10,25 +10,56 @@
               FUNCTION ALL INTRINSIC.
        DATA DIVISION.
        WORKING-STORAGE SECTION.
+       COPY PARSE2WS.
        01 ANSWER-VALUES.
               05 INT-N   PIC 999.
               05 INT-M   PIC 999.
               05 INT-Z   PIC ZZ9.
               05 STR-MN  PIC X(10).
+              05 VALID-INPUT PIC 9 VALUE IS 1.
        PROCEDURE DIVISION.
        MAIN-ROUTINE SECTION.
        000-MAIN.
-              
+
               ACCEPT STR-MN.
-              
-              UNSTRING STR-MN DELIMITED BY " " INTO INT-M INT-N.
-              
-              IF INT-M > INT-N THEN
-                     SUBTRACT INT-N FROM INT-M
-                     MOVE INT-M TO INT-Z
-                     DISPLAY TRIM(INT-Z)
+              MOVE STR-MN TO Parse2-Line.
+              PERFORM Parse-Two-Fields.
+              MOVE 1 TO VALID-INPUT.
+
+              IF Parse2-Field-Count NOT = 2 THEN
+                     MOVE 0 TO VALID-INPUT
+              END-IF.
+
+              IF VALID-INPUT = 1 AND
+              (Parse2-Field-1 = SPACE OR
+               TRIM(Parse2-Field-1) IS NOT NUMERIC
+               OR LENGTH(TRIM(Parse2-Field-1)) > 3) THEN
+                     MOVE 0 TO VALID-INPUT
+              END-IF.
+
+              IF VALID-INPUT = 1 AND
+              (Parse2-Field-2 = SPACE OR
+               TRIM(Parse2-Field-2) IS NOT NUMERIC
+               OR LENGTH(TRIM(Parse2-Field-2)) > 3) THEN
+                     MOVE 0 TO VALID-INPUT
+              END-IF.
+
+              IF VALID-INPUT = 1 THEN
+                     MOVE NUMVAL(TRIM(Parse2-Field-1)) TO INT-M
+                     MOVE NUMVAL(TRIM(Parse2-Field-2)) TO INT-N
+              END-IF.
+
+              IF VALID-INPUT = 0 THEN
+                     DISPLAY "bad-input"
               ELSE
-                     DISPLAY "0"
+                     IF INT-M > INT-N THEN
+                            SUBTRACT INT-N FROM INT-M
+                            MOVE INT-M TO INT-Z
+                            DISPLAY TRIM(INT-Z)
+                     ELSE
+                            DISPLAY "0"
+                     END-IF
               END-IF.
-              
+
+       COPY PARSE2PD.
        END PROGRAM MAIN.
