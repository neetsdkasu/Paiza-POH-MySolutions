@@ -4,17 +4,44 @@
         CONFIGURATION SECTION.
         REPOSITORY.
             FUNCTION ALL INTRINSIC.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT WORDS-IN
+                ASSIGN TO "WORDS-IN"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS Words-In-Status.
+            SELECT RUN-LOG
+                ASSIGN TO "RUN-LOG"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS Run-Log-Status.
+            SELECT CHECKPOINT-FILE
+                ASSIGN TO "HELLO-CHECKPOINT"
+                ORGANIZATION IS LINE SEQUENTIAL
+                FILE STATUS IS Checkpoint-Status.
         DATA DIVISION.
+        FILE SECTION.
+        FD  WORDS-IN.
+            01 WORDS-IN-RECORD PIC A(10).
+        FD  RUN-LOG IS GLOBAL.
+            01 RUN-LOG-RECORD PIC A(60).
+        FD  CHECKPOINT-FILE.
+            01 CHECKPOINT-RECORD PIC 9(4).
         WORKING-STORAGE SECTION.
+            01 Words-In-Status PIC XX.
+            01 Run-Log-Status IS GLOBAL PIC XX.
+            01 Checkpoint-Status PIC XX.
+            01 Resume-From PIC 9(4) VALUE 0.
             01 EQUALITY IS GLOBAL PIC 9(4) VALUE 0.
             01 SMALL IS GLOBAL PIC 9(4) VALUE 1.
             01 LARGE IS GLOBAL PIC 9(4) VALUE 2.
             01 Hello-Values IS GLOBAL.
                 05 Number-Of-Words PIC 9(4).
-                05 Word PIC A(10) OCCURS 1000 TIMES.
+                05 Number-Of-Words-In PIC 9(5).
+                05 Word PIC A(10) OCCURS 9999 TIMES.
                 05 Word-Length PIC 9(2).
                 05 Index1 PIC 9(4).
                 05 Index2 PIC 9(4).
+                05 WLen2 PIC 9(2).
             01 Compare-Values IS GLOBAL.
                 05 IndexC1 PIC 9(4).
                 05 String1 PIC A(10).
@@ -29,12 +56,21 @@
                 05 Left-Side PIC A(5000) VALUE SPACE.
                 05 Center-Word PIC A(10) VALUE SPACE.
                 05 For-Copy PIC A(5000) VALUE SPACE.
+                05 Concat-Word PIC A(10) VALUE SPACE.
         PROCEDURE DIVISION.
         Hello-Main SECTION.
         Main-Dayo.
-                ACCEPT Number-Of-Words
+                ACCEPT Number-Of-Words-In
                     FROM SYSIN
                 END-ACCEPT.
+                IF Number-Of-Words-In > 9999 THEN
+                    DISPLAY "ERROR: WORD COUNT "
+                        TRIM(Number-Of-Words-In)
+                        " EXCEEDS ARRAY LIMIT OF 9999"
+                    MOVE 1 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+                MOVE Number-Of-Words-In TO Number-Of-Words.
         Init-Read-Words.
                 MOVE 1 TO Index1.
         Read-Words.
@@ -46,9 +82,60 @@
                     GO TO Read-Words
                 END-IF
                 MOVE STORED-CHAR-LENGTH(Word(1)) TO Word-Length.
+                PERFORM Check-Word-Sizes THRU Check-Word-Sizes-End.
+                IF Number-Of-Words > 1 THEN
+                    CALL "Sort-Words".
+                GO TO Log-Sorted-Words.
+        ENTRY "ReadWordsFromFile".
+                PERFORM Load-Checkpoint THRU Load-Checkpoint-End.
+                OPEN INPUT WORDS-IN.
+                MOVE 0 TO Number-Of-Words.
+                IF Resume-From > 0 THEN
+                    PERFORM Resume-From TIMES
+                        READ WORDS-IN
+                            AT END
+                                GO TO Close-Words-In-File
+                        END-READ
+                        ADD 1 TO Number-Of-Words
+                        MOVE WORDS-IN-RECORD TO Word(Number-Of-Words)
+                    END-PERFORM
+                END-IF.
+        Read-Words-From-File.
+                READ WORDS-IN
+                    AT END
+                        GO TO Close-Words-In-File
+                END-READ
+                IF Number-Of-Words >= 9999 THEN
+                    DISPLAY "ERROR: WORD COUNT EXCEEDS ARRAY LIMIT"
+                        " OF 9999"
+                    MOVE 1 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+                ADD 1 TO Number-Of-Words
+                MOVE WORDS-IN-RECORD TO Word(Number-Of-Words)
+                PERFORM Write-Checkpoint.
+                GO TO Read-Words-From-File.
+        Close-Words-In-File.
+                CLOSE WORDS-IN.
+                MOVE STORED-CHAR-LENGTH(Word(1)) TO Word-Length.
+                PERFORM Check-Word-Sizes THRU Check-Word-Sizes-End.
                 IF Number-Of-Words > 1 THEN
                     CALL "Sort-Words".
-                
+        Log-Sorted-Words.
+                OPEN OUTPUT RUN-LOG.
+                MOVE 1 TO Index2.
+        Log-Sorted-Words-Loop.
+                IF Index2 > Number-Of-Words THEN
+                    GO TO Init-Make-Palindome
+                END-IF
+                MOVE SPACE TO RUN-LOG-RECORD
+                STRING "SORTED " DELIMITED BY SIZE
+                       TRIM(Word(Index2)) DELIMITED BY SIZE
+                       INTO RUN-LOG-RECORD
+                END-STRING
+                WRITE RUN-LOG-RECORD
+                ADD 1 TO Index2
+                GO TO Log-Sorted-Words-Loop.
         Init-Make-Palindome.
                 MOVE 1 TO Index1.
         Make-Palindome.
@@ -66,7 +153,43 @@
                 END-IF
                 IF STORED-CHAR-LENGTH(Left-Side) > 0 THEN
                     DISPLAY REVERSE(TRIM(Left-Side)) WITH NO ADVANCING.
+                CLOSE RUN-LOG.
                 STOP RUN.
+        Check-Word-Sizes.
+                MOVE 1 TO Index2.
+        Check-Word-Sizes-Loop.
+                IF Index2 <= Number-Of-Words THEN
+                    MOVE STORED-CHAR-LENGTH(Word(Index2)) TO WLen2
+                    IF WLen2 NOT = Word-Length THEN
+                        DISPLAY "ERROR: LENGTH MISMATCH AT " Index2
+                        MOVE 1 TO RETURN-CODE
+                        STOP RUN
+                    END-IF
+                    ADD 1 TO Index2
+                    GO TO Check-Word-Sizes-Loop
+                END-IF.
+        Check-Word-Sizes-End.
+                EXIT.
+        Load-Checkpoint.
+                MOVE 0 TO Resume-From.
+                OPEN INPUT CHECKPOINT-FILE.
+                IF Checkpoint-Status = "00" THEN
+                    READ CHECKPOINT-FILE
+                        AT END
+                            CONTINUE
+                    END-READ
+                    IF Checkpoint-Status = "00" THEN
+                        MOVE CHECKPOINT-RECORD TO Resume-From
+                    END-IF
+                    CLOSE CHECKPOINT-FILE
+                END-IF.
+        Load-Checkpoint-End.
+                EXIT.
+        Write-Checkpoint.
+                OPEN OUTPUT CHECKPOINT-FILE.
+                MOVE Number-Of-Words TO CHECKPOINT-RECORD.
+                WRITE CHECKPOINT-RECORD.
+                CLOSE CHECKPOINT-FILE.
         PROGRAM-ID. Sort-Words.
         DATA DIVISION.
         WORKING-STORAGE SECTION.
@@ -103,7 +226,7 @@
                     GO TO Sub-Loop
                 END-IF.
         END PROGRAM Sort-Words.
-        PROGRAM-ID. Compare-Strings.
+        PROGRAM-ID. Compare-Strings IS COMMON PROGRAM.
         PROCEDURE DIVISION.
         Compare-Main SECTION.
         Init-Compare.
@@ -146,21 +269,56 @@
                 IF EQUALITY = Result OF Compare-Values THEN
                     IF STORED-CHAR-LENGTH(Center-Word) = 0 THEN
                         MOVE Reversed-Word TO Center-Word
+                        MOVE Word(IndexF1) TO Concat-Word
+                        MOVE SPACE TO RUN-LOG-RECORD
+                        STRING "CENTER " DELIMITED BY SIZE
+                               TRIM(Concat-Word) DELIMITED BY SIZE
+                               INTO RUN-LOG-RECORD
+                        END-STRING
+                        WRITE RUN-LOG-RECORD
                     ELSE
                         MOVE Center-Word TO String2
                         CALL "Compare-Strings"
                         IF LARGE = Result OF Compare-Values THEN
                             MOVE Reversed-Word TO Center-Word
+                            MOVE Word(IndexF1) TO Concat-Word
+                            MOVE SPACE TO RUN-LOG-RECORD
+                            STRING "CENTER " DELIMITED BY SIZE
+                                   TRIM(Concat-Word) DELIMITED BY SIZE
+                                   INTO RUN-LOG-RECORD
+                            END-STRING
+                            WRITE RUN-LOG-RECORD
                         END-IF
                     END-IF
+                ELSE
+                    MOVE Word(IndexF1) TO Concat-Word
+                    MOVE SPACE TO RUN-LOG-RECORD
+                    STRING "UNMATCHED " DELIMITED BY SIZE
+                           TRIM(Concat-Word) DELIMITED BY SIZE
+                           INTO RUN-LOG-RECORD
+                    END-STRING
+                    WRITE RUN-LOG-RECORD
                 END-IF
                 GOBACK
             ELSE
                 MOVE Word(IndexF2) TO String2 OF Compare-Values
                 CALL "Compare-Strings"
                 IF EQUALITY = Result OF Compare-Values THEN
-                    MOVE CONCATENATE(TRIM(Left-Side), TRIM(WORD(IndexF1))) TO For-Copy
+                    MOVE Word(IndexF1) TO Concat-Word
+                    MOVE SPACE TO For-Copy
+                    STRING TRIM(Left-Side) DELIMITED BY SIZE
+                           TRIM(Concat-Word) DELIMITED BY SIZE
+                           INTO For-Copy
+                    END-STRING
                     MOVE For-Copy TO Left-Side
+                    MOVE SPACE TO RUN-LOG-RECORD
+                    STRING "PAIR " DELIMITED BY SIZE
+                           TRIM(Concat-Word) DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           TRIM(Word(IndexF2)) DELIMITED BY SIZE
+                           INTO RUN-LOG-RECORD
+                    END-STRING
+                    WRITE RUN-LOG-RECORD
                     MOVE "-" TO Word(IndexF2)
                     GOBACK
                 ELSE
